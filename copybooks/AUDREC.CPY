@@ -0,0 +1,26 @@
+000100****************************************************************
+000200*                                                                *
+000300*  AUDREC    -  FACTORIAL AUDIT TRAIL RECORD                      *
+000400*                                                                *
+000500*  ONE RECORD IS APPENDED FOR EVERY FACTCALC INVOCATION SO       *
+000600*  COMPLIANCE CAN RECONSTRUCT HOW A PUBLISHED FACTORIAL VALUE    *
+000700*  WAS ARRIVED AT.  THE AUDIT TRAIL IS SEPARATE FROM, AND        *
+000800*  DURABLE ACROSS RUNS UNLIKE, THE REGULAR REPORT OUTPUT.        *
+000900*                                                                *
+001000*  MODIFICATION HISTORY                                          *
+001100*  ------------------------------------------------------------  *
+001200*  2026-03-02  DEH  ORIGINAL COPYBOOK.                           *
+001300****************************************************************
+001400 01  AUD-RECORD.
+001500     05  AUD-JOB-NAME                PIC X(08).
+001600     05  FILLER                      PIC X(01).
+001700     05  AUD-RUN-DATE                PIC 9(08).
+001800     05  FILLER                      PIC X(01).
+001900     05  AUD-RUN-TIME                PIC 9(08).
+002000     05  FILLER                      PIC X(01).
+002100     05  AUD-N                       PIC 9(02).
+002200     05  FILLER                      PIC X(01).
+002300     05  AUD-FACTORIAL               PIC 9(19).
+002400     05  FILLER                      PIC X(01).
+002500     05  AUD-RETURN-CODE             PIC 9(02).
+002600     05  FILLER                      PIC X(28).
