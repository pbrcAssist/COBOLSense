@@ -0,0 +1,76 @@
+000100****************************************************************
+000200*                                                                *
+000300*  PROGRAM      :  FACTCALC                                      *
+000400*  DESCRIPTION  :  CALLABLE SUBPROGRAM - COMPUTES N-FACTORIAL.   *
+000500*                  SHARED BY FACTORIAL AND ANY OTHER BATCH JOB   *
+000600*                  THAT NEEDS A FACTORIAL OF SOME N (PREMIUM     *
+000700*                  CALCULATORS, COMBINATORICS REPORTS, ETC).     *
+000800*                                                                *
+000900****************************************************************
+001000 IDENTIFICATION DIVISION.
+001100 PROGRAM-ID.    FACTCALC.
+001200 AUTHOR.        D. HOLLAND.
+001300 INSTALLATION.  RISK ANALYTICS BATCH SYSTEMS.
+001400 DATE-WRITTEN.  02/02/2026.
+001500 DATE-COMPILED.
+001600****************************************************************
+001700*  MODIFICATION HISTORY                                         *
+001800*  ------------------------------------------------------------ *
+001900*  2026-02-02  DEH  ORIGINAL SUBPROGRAM.  FACTORIAL MOVED THE    *
+002000*                   MULTIPLY/SUBTRACT LOOP AND ITS OVERFLOW      *
+002100*                   CHECK OUT OF CALCULATE-FACTORIAL AND INTO    *
+002200*                   THIS CALLABLE MODULE SO OTHER PROGRAMS CAN   *
+002300*                   CALL IT INSTEAD OF REIMPLEMENTING THE LOOP.  *
+002310*  2026-02-09  DEH  WIDENED LS-FACTORIAL TO A 19-DIGIT COMP-3    *
+002320*                   FIELD SO N UP TO 20 NO LONGER TRUNCATES (20  *
+002330*                   FACTORIAL NEEDS 19 DIGITS).  OVERFLOW CHECK  *
+002340*                   NOW COMPARES AGAINST THE WIDENED CEILING.    *
+002400****************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-370.
+002800 OBJECT-COMPUTER.   IBM-370.
+002900 DATA DIVISION.
+003000 WORKING-STORAGE SECTION.
+003100****************************************************************
+003200*  STANDALONE WORKING FIELDS                                    *
+003300****************************************************************
+003400 77  WS-WORK-N                   PIC 9(02) VALUE ZERO.
+003500 77  WS-MAX-FACTORIAL            PIC 9(19) COMP-3
+003550         VALUE 9999999999999999999.
+003600 77  WS-FACTORIAL-LIMIT          PIC 9(19) COMP-3 VALUE ZERO.
+003700 LINKAGE SECTION.
+003800****************************************************************
+003900*  LS-N            -  INPUT.  VALUE TO TAKE THE FACTORIAL OF.    *
+004000*  LS-FACTORIAL     -  OUTPUT. RESULT OF N-FACTORIAL.            *
+004100*  LS-RETURN-CODE   -  OUTPUT. 00 = OK, 04 = OVERFLOW.           *
+004200****************************************************************
+004300 01  LS-N                        PIC 9(02).
+004400 01  LS-FACTORIAL                PIC 9(19) COMP-3.
+004500 01  LS-RETURN-CODE              PIC 9(02).
+004600     88  LS-CALC-OK                          VALUE 00.
+004700     88  LS-CALC-OVERFLOW                    VALUE 04.
+004800 PROCEDURE DIVISION USING LS-N, LS-FACTORIAL, LS-RETURN-CODE.
+004900****************************************************************
+005000*  0000-MAINLINE                                                *
+005100****************************************************************
+005200 0000-MAINLINE.
+005300     MOVE LS-N TO WS-WORK-N.
+005400     MOVE 1 TO LS-FACTORIAL.
+005500     MOVE 00 TO LS-RETURN-CODE.
+005600     PERFORM CALCULATE-FACTORIAL THRU CALCULATE-FACTORIAL-EXIT
+005700             UNTIL WS-WORK-N = 0 OR LS-CALC-OVERFLOW.
+005800     GOBACK.
+005900****************************************************************
+006000*  CALCULATE-FACTORIAL                                          *
+006100****************************************************************
+006200 CALCULATE-FACTORIAL.
+006300     COMPUTE WS-FACTORIAL-LIMIT = WS-MAX-FACTORIAL / WS-WORK-N.
+006400     IF LS-FACTORIAL > WS-FACTORIAL-LIMIT
+006500         MOVE 04 TO LS-RETURN-CODE
+006600         GO TO CALCULATE-FACTORIAL-EXIT
+006700     END-IF.
+006800     MULTIPLY WS-WORK-N BY LS-FACTORIAL.
+006900     SUBTRACT 1 FROM WS-WORK-N.
+007000 CALCULATE-FACTORIAL-EXIT.
+007100     EXIT.
