@@ -0,0 +1,601 @@
+000100****************************************************************
+000110*                                                                *
+000120*  PROGRAM      :  FACTORIAL                                     *
+000130*  DESCRIPTION  :  COMPUTES N-FACTORIAL FOR RISK-TABLE LOOKUPS.  *
+000140*                                                                *
+000150****************************************************************
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID.    FACTORIAL.
+000180 AUTHOR.        D. HOLLAND.
+000190 INSTALLATION.  RISK ANALYTICS BATCH SYSTEMS.
+000200 DATE-WRITTEN.  01/04/1998.
+000210 DATE-COMPILED.
+000220****************************************************************
+000230*  MODIFICATION HISTORY                                         *
+000240*  ------------------------------------------------------------ *
+000250*  2026-01-12  DEH  DRIVE FACT-N FROM A WORKLIST INPUT FILE      *
+000260*                   INSTEAD OF A HARDCODED WORKING-STORAGE       *
+000270*                   VALUE.  LOOP CALCULATE-FACTORIAL ONCE PER    *
+000280*                   WORKLIST RECORD UNTIL END OF FILE.           *
+000290*  2026-01-19  DEH  WRITE RESULTS TO RPTOUT (HEADING, COLUMN     *
+000300*                   AND DETAIL LINES, WITH PAGE/LINE CONTROL)    *
+000310*                   INSTEAD OF JUST DISPLAYING THEM.             *
+000320*  2026-01-26  DEH  DETECT FACTORIAL OVERFLOW BEFORE EACH         *
+000330*                   MULTIPLY IN CALCULATE-FACTORIAL AND STOP      *
+000340*                   THAT RECORD WITH A MESSAGE RATHER THAN LET    *
+000350*                   PIC 9(10) WRAP AROUND SILENTLY.                *
+000360*  2026-02-02  DEH  MOVED CALCULATE-FACTORIAL (AND ITS OVERFLOW   *
+000370*                   CHECK) OUT OF THIS PROGRAM AND INTO THE NEW   *
+000380*                   FACTCALC SUBPROGRAM, WHICH THIS PROGRAM NOW   *
+000390*                   CALLS.  OTHER BATCH JOBS CAN CALL FACTCALC    *
+000400*                   DIRECTLY.                                     *
+000410*  2026-02-09  DEH  WIDENED FACTORIAL TO A 19-DIGIT COMP-3 FIELD  *
+000420*                   (MATCHING FACTCALC) AND THE REPORT DETAIL     *
+000430*                   LINE, SO RUNS UP TO N = 20 NO LONGER          *
+000440*                   TRUNCATE. SEE FACTCALC FOR THE REVISED        *
+000450*                   OVERFLOW CEILING.                             *
+000460*  2026-02-16  DEH  ADDED COMBO-MODE: A WORKLIST RECORD WITH      *
+000470*                   WL-MODE-X = 'C' NOW CARRIES N AND R AND       *
+000480*                   DRIVES CALCULATIONS AND PERMUTATIONS (NCR/    *
+000490*                   NPR) VIA THREE FACTCALC CALLS, DISPLAYED      *
+000500*                   RATHER THAN WRITTEN TO THE REPORT.            *
+000510*  2026-02-23  DEH  ADDED CHECKPOINT/RESTART.  A CKPTFL RECORD    *
+000520*                   IS WRITTEN AFTER EACH WORKLIST RECORD AND     *
+000530*                   READ BACK ON STARTUP SO A RESTARTED RUN       *
+000540*                   SKIPS RECORDS ALREADY PROCESSED.              *
+000550*  2026-03-02  DEH  ADDED AUDOUT, A DURABLE AUDIT TRAIL.  EVERY    *
+000560*                   FACTCALC INVOCATION (FACTORIAL OR COMBO MODE)  *
+000570*                   NOW APPENDS AN AUD-RECORD SO COMPLIANCE CAN    *
+000580*                   RECONSTRUCT HOW A PUBLISHED VALUE WAS          *
+000590*                   CALCULATED, SEPARATE FROM THE REGULAR REPORT.  *
+000600*  2026-03-09  DEH  READ THE ACCEPTABLE N RANGE FROM A NEW PARMIN  *
+000610*                   CONTROL FILE AT STARTUP (SEE PARMREC) SO       *
+000620*                   OPERATIONS CAN TUNE MIN/MAX N FOR A RUN        *
+000630*                   WITHOUT A CODE CHANGE.  FALLS BACK TO THE      *
+000640*                   BUILT-IN DEFAULTS WHEN PARMIN IS NOT SUPPLIED. *
+000650*  2026-03-16  DEH  VALIDATE EACH WORKLIST RECORD (NUMERIC, IN     *
+000660*                   RANGE, AND FOR COMBO-MODE R NOT GREATER THAN   *
+000670*                   N) BEFORE CALLING FACTCALC.  REJECTED RECORDS  *
+000680*                   ARE WRITTEN TO A NEW EXCPRPT EXCEPTION REPORT  *
+000690*                   WITH A REASON CODE AND SKIPPED INSTEAD OF      *
+000700*                   STOPPING THE RUN OR PRODUCING A WRONG RESULT.  *
+000710*  2026-03-23  DEH  CLOSED THREE GAPS FOUND IN REVIEW: A RECORD    *
+000720*                   THAT PASSES RANGE VALIDATION BUT STILL         *
+000730*                   OVERFLOWS IN FACTCALC NOW GETS AN EXCPRPT      *
+000740*                   ENTRY (REASON 07) INSTEAD OF JUST A SYSOUT     *
+000750*                   DISPLAY; A GARBLED WL-MODE-X IS NOW REJECTED   *
+000760*                   (REASON 06) INSTEAD OF FALLING THROUGH TO      *
+000770*                   PLAIN FACTORIAL PROCESSING; AND CKPTFL/AUDOUT  *
+000780*                   OPEN FAILURES NOW ABORT THE RUN LIKE EVERY     *
+000790*                   OTHER FILE OPEN INSTEAD OF RUNNING SILENTLY    *
+000800*                   WITHOUT A CHECKPOINT OR AUDIT TRAIL.           *
+000810****************************************************************
+000820 ENVIRONMENT DIVISION.
+000830 CONFIGURATION SECTION.
+000840 SOURCE-COMPUTER.   IBM-370.
+000850 OBJECT-COMPUTER.   IBM-370.
+000860 INPUT-OUTPUT SECTION.
+000870 FILE-CONTROL.
+000880     SELECT WORKLIST-FILE   ASSIGN TO WORKIN
+000890            ORGANIZATION IS LINE SEQUENTIAL
+000900            ACCESS MODE IS SEQUENTIAL
+000910            FILE STATUS IS WS-WORKLIST-STATUS.
+000920     SELECT REPORT-FILE     ASSIGN TO RPTOUT
+000930            ORGANIZATION IS LINE SEQUENTIAL
+000940            ACCESS MODE IS SEQUENTIAL
+000950            FILE STATUS IS WS-REPORT-STATUS.
+000960     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFL
+000970            ORGANIZATION IS LINE SEQUENTIAL
+000980            ACCESS MODE IS SEQUENTIAL
+000990            FILE STATUS IS WS-CKPT-STATUS.
+001000     SELECT AUDIT-FILE      ASSIGN TO AUDOUT
+001010            ORGANIZATION IS LINE SEQUENTIAL
+001020            ACCESS MODE IS SEQUENTIAL
+001030            FILE STATUS IS WS-AUDIT-STATUS.
+001040     SELECT PARAMETER-FILE  ASSIGN TO PARMIN
+001050            ORGANIZATION IS LINE SEQUENTIAL
+001060            ACCESS MODE IS SEQUENTIAL
+001070            FILE STATUS IS WS-PARM-STATUS.
+001080     SELECT EXCEPTION-FILE  ASSIGN TO EXCPRPT
+001090            ORGANIZATION IS LINE SEQUENTIAL
+001100            ACCESS MODE IS SEQUENTIAL
+001110            FILE STATUS IS WS-EXCEPTION-STATUS.
+001120 DATA DIVISION.
+001130 FILE SECTION.
+001140 FD  WORKLIST-FILE
+001150     LABEL RECORDS ARE STANDARD
+001160     RECORD CONTAINS 80 CHARACTERS.
+001170 COPY WORKREC.
+001180 FD  REPORT-FILE
+001190     LABEL RECORDS ARE STANDARD
+001200     RECORD CONTAINS 132 CHARACTERS.
+001210 01  RPT-LINE                        PIC X(132).
+001220 FD  CHECKPOINT-FILE
+001230     LABEL RECORDS ARE STANDARD
+001240     RECORD CONTAINS 80 CHARACTERS.
+001250 COPY CKPTREC.
+001260 FD  AUDIT-FILE
+001270     LABEL RECORDS ARE STANDARD
+001280     RECORD CONTAINS 80 CHARACTERS.
+001290 COPY AUDREC.
+001300 FD  PARAMETER-FILE
+001310     LABEL RECORDS ARE STANDARD
+001320     RECORD CONTAINS 80 CHARACTERS.
+001330 COPY PARMREC.
+001340 FD  EXCEPTION-FILE
+001350     LABEL RECORDS ARE STANDARD
+001360     RECORD CONTAINS 132 CHARACTERS.
+001370 01  EXC-LINE                        PIC X(132).
+001380 WORKING-STORAGE SECTION.
+001390****************************************************************
+001400*  STANDALONE SWITCHES AND COUNTERS                              *
+001410****************************************************************
+001420 77  WS-WORKLIST-STATUS          PIC X(02) VALUE SPACES.
+001430     88  WS-WORKLIST-OK                     VALUE '00'.
+001440     88  WS-WORKLIST-EOF                    VALUE '10'.
+001450 77  WS-REPORT-STATUS            PIC X(02) VALUE SPACES.
+001460     88  WS-REPORT-OK                        VALUE '00'.
+001470 77  WS-CKPT-STATUS              PIC X(02) VALUE SPACES.
+001480     88  WS-CKPT-OK                          VALUE '00'.
+001490     88  WS-CKPT-NOT-FOUND                   VALUE '35'.
+001500 77  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+001510     88  WS-AUDIT-OK                         VALUE '00'.
+001520     88  WS-AUDIT-NOT-FOUND                  VALUE '35'.
+001530 77  WS-PARM-STATUS              PIC X(02) VALUE SPACES.
+001540     88  WS-PARM-OK                          VALUE '00'.
+001550     88  WS-PARM-NOT-FOUND                   VALUE '35'.
+001560 77  WS-EXCEPTION-STATUS         PIC X(02) VALUE SPACES.
+001570     88  WS-EXCEPTION-OK                     VALUE '00'.
+001580 77  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+001590     88  WS-END-OF-WORKLIST                 VALUE 'Y'.
+001600 77  WS-REC-COUNT                PIC 9(08) COMP VALUE ZERO.
+001610 77  WS-RESTART-COUNT            PIC 9(08) COMP VALUE ZERO.
+001620 77  WS-OVERFLOW-SW              PIC X(01) VALUE 'N'.
+001630     88  WS-FACTORIAL-OVERFLOW              VALUE 'Y'.
+001640 77  WS-RETURN-CODE              PIC 9(02) VALUE ZERO.
+001650 77  WS-LINES-PER-PAGE           PIC 9(04) VALUE 0055.
+001660 77  WS-PAGE-COUNT               PIC 9(04) COMP VALUE ZERO.
+001670 77  WS-LINE-COUNT               PIC 9(04) COMP VALUE ZERO.
+001680 77  WS-EXC-PAGE-COUNT           PIC 9(04) COMP VALUE ZERO.
+001690 77  WS-EXC-LINE-COUNT           PIC 9(04) COMP VALUE ZERO.
+001700 77  WS-RUN-DATE                 PIC 9(08) VALUE ZERO.
+001710 77  WS-RUN-TIME                 PIC 9(08) VALUE ZERO.
+001720 77  WS-JOB-NAME                 PIC X(08) VALUE 'FACTBATJ'.
+001730****************************************************************
+001740*  WS-MIN-N/WS-MAX-N HOLD THE ACCEPTABLE INPUT RANGE.  THE       *
+001750*  VALUE CLAUSES BELOW ARE ONLY THE DEFAULTS USED WHEN PARMIN    *
+001760*  IS MISSING OR EMPTY - 1070-READ-PARAMETERS OVERRIDES THEM     *
+001770*  FROM THE CONTROL FILE WHEN ONE IS SUPPLIED.                   *
+001780****************************************************************
+001790 77  WS-MIN-N                    PIC 9(02) VALUE ZERO.
+001800 77  WS-MAX-N                    PIC 9(02) VALUE 20.
+001810****************************************************************
+001820*  VALIDATION WORKING FIELDS FOR 2050-VALIDATE-WORKLIST-RECORD   *
+001830****************************************************************
+001840 77  WS-REJECT-SW                PIC X(01) VALUE 'N'.
+001850     88  WS-RECORD-REJECTED                  VALUE 'Y'.
+001860 77  WS-REASON-CODE              PIC X(02) VALUE SPACES.
+001870 77  WS-REASON-TEXT              PIC X(40) VALUE SPACES.
+001880 77  WS-CHECK-N                  PIC 9(02) VALUE ZERO.
+001890 77  WS-CHECK-R                  PIC 9(02) VALUE ZERO.
+001900 COPY RPTREC.
+001910 COPY EXCREC.
+001920****************************************************************
+001930*  CALCULATION WORKING FIELDS                                   *
+001940****************************************************************
+001950 01  FACT-N                      PIC 9(02) VALUE ZERO.
+001960 01  FACTORIAL                   PIC 9(19) COMP-3 VALUE 1.
+001970 01  WS-N-SAVE                   PIC 9(02) VALUE ZERO.
+001980 01  WS-AUDIT-N                  PIC 9(02) VALUE ZERO.
+001990 01  WS-AUDIT-FACTORIAL          PIC 9(19) COMP-3 VALUE ZERO.
+002000 01  WS-AUDIT-RETURN-CODE        PIC 9(02) VALUE ZERO.
+002010****************************************************************
+002020*  COMBO-MODE (NCR/NPR) WORKING FIELDS                           *
+002030****************************************************************
+002040 01  FACT-R                      PIC 9(02) VALUE ZERO.
+002050 01  FACT-N-MINUS-R               PIC 9(02) VALUE ZERO.
+002060 01  WS-N-FACTORIAL              PIC 9(19) COMP-3 VALUE 1.
+002070 01  WS-R-FACTORIAL              PIC 9(19) COMP-3 VALUE 1.
+002080 01  WS-NR-FACTORIAL             PIC 9(19) COMP-3 VALUE 1.
+002090 01  WS-COMBINATIONS             PIC 9(19) COMP-3 VALUE ZERO.
+002100 01  WS-PERMUTATIONS             PIC 9(19) COMP-3 VALUE ZERO.
+002110 PROCEDURE DIVISION.
+002120****************************************************************
+002130*  0000-MAINLINE                                                *
+002140****************************************************************
+002150 0000-MAINLINE.
+002160     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002170     PERFORM 2000-PROCESS-WORKLIST THRU 2000-EXIT
+002180             UNTIL WS-END-OF-WORKLIST.
+002190     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002200     STOP RUN.
+002210****************************************************************
+002220*  1000-INITIALIZE                                              *
+002230****************************************************************
+002240 1000-INITIALIZE.
+002250     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002260     ACCEPT WS-RUN-TIME FROM TIME.
+002270     OPEN INPUT WORKLIST-FILE.
+002280     IF NOT WS-WORKLIST-OK
+002290         DISPLAY 'FACTORIAL - UNABLE TO OPEN WORKIN, STATUS = '
+002300                 WS-WORKLIST-STATUS
+002310         MOVE 'Y' TO WS-EOF-SW
+002320     END-IF.
+002330     OPEN OUTPUT REPORT-FILE.
+002340     IF NOT WS-REPORT-OK
+002350         DISPLAY 'FACTORIAL - UNABLE TO OPEN RPTOUT, STATUS = '
+002360                 WS-REPORT-STATUS
+002370         MOVE 'Y' TO WS-EOF-SW
+002380     END-IF.
+002390     OPEN OUTPUT EXCEPTION-FILE.
+002400     IF NOT WS-EXCEPTION-OK
+002410         DISPLAY 'FACTORIAL - UNABLE TO OPEN EXCPRPT, STATUS = '
+002420                 WS-EXCEPTION-STATUS
+002430         MOVE 'Y' TO WS-EOF-SW
+002440     END-IF.
+002450     PERFORM 1050-OPEN-CHECKPOINT THRU 1050-EXIT.
+002460     PERFORM 1060-OPEN-AUDIT-LOG THRU 1060-EXIT.
+002470     PERFORM 1070-READ-PARAMETERS THRU 1070-EXIT.
+002480     IF WS-RESTART-COUNT > ZERO
+002490         DISPLAY 'FACTORIAL - RESTARTING, SKIPPING '
+002500                 WS-RESTART-COUNT ' PREVIOUSLY PROCESSED RECORDS'
+002510     END-IF.
+002520     PERFORM 2100-READ-WORKLIST THRU 2100-EXIT
+002530             UNTIL WS-REC-COUNT > WS-RESTART-COUNT
+002540                OR WS-END-OF-WORKLIST.
+002550 1000-EXIT.
+002560     EXIT.
+002570****************************************************************
+002580*  1050-OPEN-CHECKPOINT                                          *
+002590*  READS ANY EXISTING CHECKPOINT FILE TO FIND HOW MANY WORKLIST  *
+002600*  RECORDS WERE ALREADY PROCESSED BY A PRIOR RUN, THEN REOPENS   *
+002610*  THE FILE FOR CONTINUED WRITING.                               *
+002620****************************************************************
+002630 1050-OPEN-CHECKPOINT.
+002640     MOVE ZERO TO WS-RESTART-COUNT.
+002650     OPEN INPUT CHECKPOINT-FILE.
+002660     IF WS-CKPT-OK
+002670         PERFORM UNTIL WS-CKPT-STATUS = '10'
+002680             READ CHECKPOINT-FILE
+002690                 AT END
+002700                     MOVE '10' TO WS-CKPT-STATUS
+002710                 NOT AT END
+002720                     MOVE CKPT-LAST-COUNT TO WS-RESTART-COUNT
+002730             END-READ
+002740         END-PERFORM
+002750         CLOSE CHECKPOINT-FILE
+002760         OPEN EXTEND CHECKPOINT-FILE
+002770     ELSE
+002780         OPEN OUTPUT CHECKPOINT-FILE
+002790     END-IF.
+002800     IF NOT WS-CKPT-OK
+002810         DISPLAY 'FACTORIAL - UNABLE TO OPEN CKPTFL, STATUS = '
+002820                 WS-CKPT-STATUS
+002830         MOVE 'Y' TO WS-EOF-SW
+002840     END-IF.
+002850 1050-EXIT.
+002860     EXIT.
+002870****************************************************************
+002880*  1060-OPEN-AUDIT-LOG                                           *
+002890*  OPENS AUDOUT FOR APPEND SO AUDIT HISTORY SURVIVES ACROSS RUNS. *
+002900*  IF THE FILE DOESN'T EXIST YET THIS IS THE FIRST RUN, SO IT IS  *
+002910*  CREATED INSTEAD.                                               *
+002920****************************************************************
+002930 1060-OPEN-AUDIT-LOG.
+002940     OPEN EXTEND AUDIT-FILE.
+002950     IF WS-AUDIT-NOT-FOUND
+002960         OPEN OUTPUT AUDIT-FILE
+002970     END-IF.
+002980     IF NOT WS-AUDIT-OK
+002990         DISPLAY 'FACTORIAL - UNABLE TO OPEN AUDOUT, STATUS = '
+003000                 WS-AUDIT-STATUS
+003010         MOVE 'Y' TO WS-EOF-SW
+003020     END-IF.
+003030 1060-EXIT.
+003040     EXIT.
+003050****************************************************************
+003060*  1070-READ-PARAMETERS                                          *
+003070*  READS THE ONE-RECORD CONTROL FILE FOR THE ACCEPTABLE N RANGE.  *
+003080*  IF PARMIN IS MISSING OR EMPTY THE WORKING-STORAGE DEFAULTS     *
+003090*  ABOVE ARE LEFT AS THEY ARE.                                    *
+003100****************************************************************
+003110 1070-READ-PARAMETERS.
+003120     OPEN INPUT PARAMETER-FILE.
+003130     IF WS-PARM-OK
+003140         READ PARAMETER-FILE
+003150             NOT AT END
+003160                 MOVE PARM-MIN-N TO WS-MIN-N
+003170                 MOVE PARM-MAX-N TO WS-MAX-N
+003180         END-READ
+003190         CLOSE PARAMETER-FILE
+003200     END-IF.
+003210 1070-EXIT.
+003220     EXIT.
+003230****************************************************************
+003240*  2000-PROCESS-WORKLIST                                        *
+003250****************************************************************
+003260 2000-PROCESS-WORKLIST.
+003270     PERFORM 2050-VALIDATE-WORKLIST-RECORD THRU 2050-EXIT.
+003280     IF WS-RECORD-REJECTED
+003290         PERFORM 4100-WRITE-EXCEPTION-LINE THRU 4100-EXIT
+003300     ELSE
+003310         IF WL-COMBO-MODE
+003320             PERFORM 3200-PROCESS-COMBO THRU 3200-EXIT
+003330         ELSE
+003340             PERFORM 2200-PROCESS-FACTORIAL THRU 2200-EXIT
+003350         END-IF
+003360     END-IF.
+003370     PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT.
+003380     PERFORM 2100-READ-WORKLIST THRU 2100-EXIT.
+003390 2000-EXIT.
+003400     EXIT.
+003410****************************************************************
+003420*  2050-VALIDATE-WORKLIST-RECORD                                  *
+003430*  CHECKS A WORKLIST RECORD'S MODE BYTE AND ITS N/R FIELDS        *
+003440*  AGAINST WS-MIN-N/WS-MAX-N (SET FROM PARMIN IN                  *
+003450*  1070-READ-PARAMETERS) BEFORE ANY FACTCALC CALL IS MADE.  A     *
+003460*  REJECTED RECORD IS ROUTED TO EXCPRPT INSTEAD OF BEING          *
+003470*  PROCESSED, SO ONE BAD RECORD DOES NOT STOP THE WHOLE RUN.      *
+003480*  NOTE - WS-MIN-N/WS-MAX-N ARE OPERATOR-TUNABLE VIA PARMIN AND  *
+003490*  ARE NOT CLAMPED TO FACTCALC'S OWN CAPACITY, SO A RECORD CAN   *
+003500*  PASS THIS CHECK AND STILL OVERFLOW IN FACTCALC - THAT CASE IS *
+003510*  CAUGHT SEPARATELY IN 2200/3200 AND ALSO ROUTED TO EXCPRPT     *
+003520*  (REASON CODE 07) RATHER THAN LEFT AS A DISPLAY-ONLY MESSAGE.  *
+003530****************************************************************
+003540 2050-VALIDATE-WORKLIST-RECORD.
+003550     MOVE 'N' TO WS-REJECT-SW.
+003560     MOVE SPACES TO WS-REASON-CODE.
+003570     MOVE SPACES TO WS-REASON-TEXT.
+003580     IF NOT WL-COMBO-MODE AND NOT WL-FACTORIAL-MODE
+003590         MOVE 'Y' TO WS-REJECT-SW
+003600         MOVE '06' TO WS-REASON-CODE
+003610         MOVE 'MODE FIELD IS INVALID' TO WS-REASON-TEXT
+003620         GO TO 2050-EXIT
+003630     END-IF.
+003640     IF WL-N-X NOT NUMERIC
+003650         MOVE 'Y' TO WS-REJECT-SW
+003660         MOVE '01' TO WS-REASON-CODE
+003670         MOVE 'N FIELD IS NOT NUMERIC' TO WS-REASON-TEXT
+003680         GO TO 2050-EXIT
+003690     END-IF.
+003700     MOVE WL-N-X TO WS-CHECK-N.
+003710     IF WS-CHECK-N < WS-MIN-N OR WS-CHECK-N > WS-MAX-N
+003720         MOVE 'Y' TO WS-REJECT-SW
+003730         MOVE '02' TO WS-REASON-CODE
+003740         MOVE 'N OUTSIDE ACCEPTABLE RANGE' TO WS-REASON-TEXT
+003750         GO TO 2050-EXIT
+003760     END-IF.
+003770     IF WL-COMBO-MODE
+003780         IF WL-R-X NOT NUMERIC
+003790             MOVE 'Y' TO WS-REJECT-SW
+003800             MOVE '03' TO WS-REASON-CODE
+003810             MOVE 'R FIELD IS NOT NUMERIC' TO WS-REASON-TEXT
+003820             GO TO 2050-EXIT
+003830         END-IF
+003840         MOVE WL-R-X TO WS-CHECK-R
+003850         IF WS-CHECK-R < WS-MIN-N OR WS-CHECK-R > WS-MAX-N
+003860             MOVE 'Y' TO WS-REJECT-SW
+003870             MOVE '04' TO WS-REASON-CODE
+003880             MOVE 'R OUTSIDE ACCEPTABLE RANGE' TO WS-REASON-TEXT
+003890             GO TO 2050-EXIT
+003900         END-IF
+003910         IF WS-CHECK-R > WS-CHECK-N
+003920             MOVE 'Y' TO WS-REJECT-SW
+003930             MOVE '05' TO WS-REASON-CODE
+003940             MOVE 'R EXCEEDS N' TO WS-REASON-TEXT
+003950             GO TO 2050-EXIT
+003960         END-IF
+003970     END-IF.
+003980 2050-EXIT.
+003990     EXIT.
+004000****************************************************************
+004010*  2200-PROCESS-FACTORIAL                                        *
+004020****************************************************************
+004030 2200-PROCESS-FACTORIAL.
+004040     MOVE WL-N-X TO FACT-N.
+004050     MOVE FACT-N TO WS-N-SAVE.
+004060     MOVE 1 TO FACTORIAL.
+004070     MOVE 'N' TO WS-OVERFLOW-SW.
+004080     CALL 'FACTCALC' USING FACT-N, FACTORIAL, WS-RETURN-CODE.
+004090     IF WS-RETURN-CODE NOT = ZERO
+004100         MOVE 'Y' TO WS-OVERFLOW-SW
+004110     END-IF.
+004120     MOVE WS-N-SAVE TO WS-AUDIT-N.
+004130     MOVE FACTORIAL TO WS-AUDIT-FACTORIAL.
+004140     MOVE WS-RETURN-CODE TO WS-AUDIT-RETURN-CODE.
+004150     PERFORM 2600-WRITE-AUDIT-ENTRY THRU 2600-EXIT.
+004160     IF WS-FACTORIAL-OVERFLOW
+004170         DISPLAY 'FACTORIAL - OVERFLOW, N = ' WS-N-SAVE
+004180                 ' EXCEEDS FACTORIAL CAPACITY, RECORD SKIPPED'
+004190         MOVE '07' TO WS-REASON-CODE
+004200         MOVE 'FACTORIAL CALCULATION OVERFLOW' TO WS-REASON-TEXT
+004210         PERFORM 4100-WRITE-EXCEPTION-LINE THRU 4100-EXIT
+004220     ELSE
+004230         PERFORM 3100-WRITE-DETAIL-LINE THRU 3100-EXIT
+004240     END-IF.
+004250 2200-EXIT.
+004260     EXIT.
+004270****************************************************************
+004280*  2100-READ-WORKLIST                                           *
+004290****************************************************************
+004300 2100-READ-WORKLIST.
+004310     READ WORKLIST-FILE
+004320         AT END
+004330             MOVE 'Y' TO WS-EOF-SW
+004340         NOT AT END
+004350             ADD 1 TO WS-REC-COUNT
+004360     END-READ.
+004370 2100-EXIT.
+004380     EXIT.
+004390****************************************************************
+004400*  2500-WRITE-CHECKPOINT                                         *
+004410*  RECORDS HOW MANY WORKLIST RECORDS HAVE BEEN READ SO FAR SO A  *
+004420*  RESTARTED RUN KNOWS HOW MANY TO SKIP.                         *
+004430****************************************************************
+004440 2500-WRITE-CHECKPOINT.
+004450     MOVE SPACES TO CKPT-RECORD.
+004460     MOVE WS-REC-COUNT TO CKPT-LAST-COUNT.
+004470     WRITE CKPT-RECORD.
+004480 2500-EXIT.
+004490     EXIT.
+004500****************************************************************
+004510*  2600-WRITE-AUDIT-ENTRY                                        *
+004520*  APPENDS ONE AUD-RECORD TO AUDOUT FOR A SINGLE FACTCALC         *
+004530*  INVOCATION.  CALLER STAGES WS-AUDIT-N, WS-AUDIT-FACTORIAL AND  *
+004540*  WS-AUDIT-RETURN-CODE BEFORE PERFORMING THIS PARAGRAPH.         *
+004550****************************************************************
+004560 2600-WRITE-AUDIT-ENTRY.
+004570     MOVE SPACES TO AUD-RECORD.
+004580     MOVE WS-JOB-NAME TO AUD-JOB-NAME.
+004590     MOVE WS-RUN-DATE TO AUD-RUN-DATE.
+004600     MOVE WS-RUN-TIME TO AUD-RUN-TIME.
+004610     MOVE WS-AUDIT-N TO AUD-N.
+004620     MOVE WS-AUDIT-FACTORIAL TO AUD-FACTORIAL.
+004630     MOVE WS-AUDIT-RETURN-CODE TO AUD-RETURN-CODE.
+004640     WRITE AUD-RECORD.
+004650 2600-EXIT.
+004660     EXIT.
+004670****************************************************************
+004680*  3000-WRITE-HEADING-LINES                                     *
+004690****************************************************************
+004700 3000-WRITE-HEADING-LINES.
+004710     ADD 1 TO WS-PAGE-COUNT.
+004720     MOVE SPACES TO RPT-LINE.
+004730     MOVE SPACES TO RPT-HEADING-LINE.
+004740     MOVE 'FACTORIAL RESULTS REPORT' TO RPT-HDG-TITLE.
+004750     MOVE WS-RUN-DATE TO RPT-HDG-DATE.
+004760     MOVE WS-PAGE-COUNT TO RPT-HDG-PAGE.
+004770     WRITE RPT-LINE FROM RPT-HEADING-LINE.
+004780     MOVE SPACES TO RPT-LINE.
+004790     MOVE SPACES TO RPT-COLUMN-LINE.
+004800     MOVE 'N' TO RPT-COL-N-LIT.
+004810     MOVE 'FACTORIAL OF N' TO RPT-COL-FACT-LIT.
+004820     WRITE RPT-LINE FROM RPT-COLUMN-LINE.
+004830     MOVE 2 TO WS-LINE-COUNT.
+004840 3000-EXIT.
+004850     EXIT.
+004860****************************************************************
+004870*  3100-WRITE-DETAIL-LINE                                       *
+004880****************************************************************
+004890 3100-WRITE-DETAIL-LINE.
+004900     IF WS-LINE-COUNT = ZERO OR WS-LINE-COUNT NOT LESS
+004910             THAN WS-LINES-PER-PAGE
+004920         PERFORM 3000-WRITE-HEADING-LINES THRU 3000-EXIT
+004930     END-IF.
+004940     MOVE SPACES TO RPT-LINE.
+004950     MOVE SPACES TO RPT-DETAIL-LINE.
+004960     MOVE WS-N-SAVE TO RPT-DET-N.
+004970     MOVE FACTORIAL TO RPT-DET-FACTORIAL.
+004980     WRITE RPT-LINE FROM RPT-DETAIL-LINE.
+004990     ADD 1 TO WS-LINE-COUNT.
+005000 3100-EXIT.
+005010     EXIT.
+005020****************************************************************
+005030*  3200-PROCESS-COMBO                                            *
+005040*  COMPUTES NCR AND NPR FOR A COMBO-MODE RECORD AND DISPLAYS     *
+005050*  THEM.  RESULTS ARE DISPLAYED RATHER THAN WRITTEN TO RPTOUT.   *
+005060****************************************************************
+005070 3200-PROCESS-COMBO.
+005080     MOVE WL-N-X TO FACT-N.
+005090     MOVE WL-R-X TO FACT-R.
+005100     SUBTRACT FACT-R FROM FACT-N GIVING FACT-N-MINUS-R.
+005110     MOVE 'N' TO WS-OVERFLOW-SW.
+005120     CALL 'FACTCALC' USING FACT-N, WS-N-FACTORIAL,
+005130             WS-RETURN-CODE.
+005140     IF WS-RETURN-CODE NOT = ZERO
+005150         MOVE 'Y' TO WS-OVERFLOW-SW
+005160     END-IF.
+005170     MOVE FACT-N TO WS-AUDIT-N.
+005180     MOVE WS-N-FACTORIAL TO WS-AUDIT-FACTORIAL.
+005190     MOVE WS-RETURN-CODE TO WS-AUDIT-RETURN-CODE.
+005200     PERFORM 2600-WRITE-AUDIT-ENTRY THRU 2600-EXIT.
+005210     CALL 'FACTCALC' USING FACT-R, WS-R-FACTORIAL,
+005220             WS-RETURN-CODE.
+005230     IF WS-RETURN-CODE NOT = ZERO
+005240         MOVE 'Y' TO WS-OVERFLOW-SW
+005250     END-IF.
+005260     MOVE FACT-R TO WS-AUDIT-N.
+005270     MOVE WS-R-FACTORIAL TO WS-AUDIT-FACTORIAL.
+005280     MOVE WS-RETURN-CODE TO WS-AUDIT-RETURN-CODE.
+005290     PERFORM 2600-WRITE-AUDIT-ENTRY THRU 2600-EXIT.
+005300     CALL 'FACTCALC' USING FACT-N-MINUS-R, WS-NR-FACTORIAL,
+005310             WS-RETURN-CODE.
+005320     IF WS-RETURN-CODE NOT = ZERO
+005330         MOVE 'Y' TO WS-OVERFLOW-SW
+005340     END-IF.
+005350     MOVE FACT-N-MINUS-R TO WS-AUDIT-N.
+005360     MOVE WS-NR-FACTORIAL TO WS-AUDIT-FACTORIAL.
+005370     MOVE WS-RETURN-CODE TO WS-AUDIT-RETURN-CODE.
+005380     PERFORM 2600-WRITE-AUDIT-ENTRY THRU 2600-EXIT.
+005390     IF WS-FACTORIAL-OVERFLOW
+005400         DISPLAY 'FACTORIAL - COMBO OVERFLOW, N = ' FACT-N
+005410                 ' R = ' FACT-R ', RECORD SKIPPED'
+005420         MOVE '07' TO WS-REASON-CODE
+005430         MOVE 'FACTORIAL CALCULATION OVERFLOW' TO WS-REASON-TEXT
+005440         PERFORM 4100-WRITE-EXCEPTION-LINE THRU 4100-EXIT
+005450     ELSE
+005460         COMPUTE WS-COMBINATIONS =
+005470             WS-N-FACTORIAL / (WS-R-FACTORIAL * WS-NR-FACTORIAL)
+005480         COMPUTE WS-PERMUTATIONS =
+005490             WS-N-FACTORIAL / WS-NR-FACTORIAL
+005500         DISPLAY 'N = ' FACT-N ' R = ' FACT-R
+005510                 ' COMBINATIONS(NCR) = ' WS-COMBINATIONS
+005520                 ' PERMUTATIONS(NPR) = ' WS-PERMUTATIONS
+005530     END-IF.
+005540 3200-EXIT.
+005550     EXIT.
+005560****************************************************************
+005570*  4000-WRITE-EXC-HEADING-LINES                                  *
+005580****************************************************************
+005590 4000-WRITE-EXC-HEADING-LINES.
+005600     ADD 1 TO WS-EXC-PAGE-COUNT.
+005610     MOVE SPACES TO EXC-LINE.
+005620     MOVE SPACES TO EXC-HEADING-LINE.
+005630     MOVE 'FACTORIAL EXCEPTION REPORT' TO EXC-HDG-TITLE.
+005640     MOVE WS-RUN-DATE TO EXC-HDG-DATE.
+005650     MOVE WS-EXC-PAGE-COUNT TO EXC-HDG-PAGE.
+005660     WRITE EXC-LINE FROM EXC-HEADING-LINE.
+005670     MOVE SPACES TO EXC-LINE.
+005680     MOVE SPACES TO EXC-COLUMN-LINE.
+005690     MOVE 'N' TO EXC-COL-N-LIT.
+005700     MOVE 'MODE' TO EXC-COL-MODE-LIT.
+005710     MOVE 'R' TO EXC-COL-R-LIT.
+005720     MOVE 'RSN' TO EXC-COL-REASON-LIT.
+005730     MOVE 'REASON DESCRIPTION' TO EXC-COL-DESC-LIT.
+005740     WRITE EXC-LINE FROM EXC-COLUMN-LINE.
+005750     MOVE 2 TO WS-EXC-LINE-COUNT.
+005760 4000-EXIT.
+005770     EXIT.
+005780****************************************************************
+005790*  4100-WRITE-EXCEPTION-LINE                                     *
+005800*  WRITES ONE EXCPRPT DETAIL LINE FOR A REJECTED WORKLIST RECORD  *
+005810*  CARRYING THE ORIGINAL FIELDS AND THE REASON SET BY             *
+005820*  2050-VALIDATE-WORKLIST-RECORD.                                 *
+005830****************************************************************
+005840 4100-WRITE-EXCEPTION-LINE.
+005850     IF WS-EXC-LINE-COUNT = ZERO OR WS-EXC-LINE-COUNT NOT LESS
+005860             THAN WS-LINES-PER-PAGE
+005870         PERFORM 4000-WRITE-EXC-HEADING-LINES THRU 4000-EXIT
+005880     END-IF.
+005890     MOVE SPACES TO EXC-LINE.
+005900     MOVE SPACES TO EXC-DETAIL-LINE.
+005910     MOVE WL-N-X TO EXC-DET-N.
+005920     MOVE WL-MODE-X TO EXC-DET-MODE.
+005930     MOVE WL-R-X TO EXC-DET-R.
+005940     MOVE WS-REASON-CODE TO EXC-DET-REASON-CODE.
+005950     MOVE WS-REASON-TEXT TO EXC-DET-REASON-TEXT.
+005960     WRITE EXC-LINE FROM EXC-DETAIL-LINE.
+005970     ADD 1 TO WS-EXC-LINE-COUNT.
+005980 4100-EXIT.
+005990     EXIT.
+006000****************************************************************
+006010*  9000-TERMINATE                                               *
+006020****************************************************************
+006030 9000-TERMINATE.
+006040     CLOSE WORKLIST-FILE.
+006050     CLOSE REPORT-FILE.
+006060     CLOSE CHECKPOINT-FILE.
+006070     CLOSE AUDIT-FILE.
+006080     CLOSE EXCEPTION-FILE.
+006090 9000-EXIT.
+006100     EXIT.
