@@ -0,0 +1,40 @@
+000100****************************************************************
+000200*                                                                *
+000300*  RPTREC    -  FACTORIAL RESULTS REPORT RECORD                  *
+000400*                                                                *
+000500*  ONE PHYSICAL RECORD LAYOUT, REDEFINED FOR THE PAGE HEADING    *
+000600*  AND FOR A DETAIL LINE.                                        *
+000700*                                                                *
+000800*  MODIFICATION HISTORY                                          *
+000900*  ------------------------------------------------------------  *
+001000*  2026-01-19  DEH  ORIGINAL COPYBOOK.                           *
+001050*  2026-02-09  DEH  WIDENED RPT-DET-FACTORIAL TO 19 DIGITS TO    *
+001060*                   MATCH THE WIDENED FACTORIAL FIELD (UP TO     *
+001070*                   20 FACTORIAL) AND CORRECTED THE HEADING-LINE *
+001080*                   FILLER SO THE REDEFINITION ADDS UP TO 132.   *
+001100****************************************************************
+001200 01  RPT-RECORD                      PIC X(132).
+001300*
+001400 01  RPT-HEADING-LINE REDEFINES RPT-RECORD.
+001500     05  RPT-HDG-TITLE               PIC X(40).
+001600     05  FILLER                      PIC X(04).
+001700     05  RPT-HDG-DATE-LIT            PIC X(09) VALUE 'RUN DATE '.
+001800     05  RPT-HDG-DATE                PIC 9999/99/99.
+001900     05  FILLER                      PIC X(10).
+002000     05  RPT-HDG-PAGE-LIT            PIC X(05) VALUE 'PAGE '.
+002100     05  RPT-HDG-PAGE                PIC ZZZ9.
+002200     05  FILLER                      PIC X(50).
+002300*
+002400 01  RPT-COLUMN-LINE REDEFINES RPT-RECORD.
+002500     05  FILLER                      PIC X(05).
+002600     05  RPT-COL-N-LIT               PIC X(15) VALUE 'N'.
+002700     05  RPT-COL-FACT-LIT            PIC X(20)
+002750         VALUE 'FACTORIAL OF N'.
+002800     05  FILLER                      PIC X(92).
+002900*
+003000 01  RPT-DETAIL-LINE REDEFINES RPT-RECORD.
+003100     05  FILLER                      PIC X(05).
+003200     05  RPT-DET-N                   PIC Z9.
+003300     05  FILLER                      PIC X(13).
+003400     05  RPT-DET-FACTORIAL           PIC Z(18)9.
+003500     05  FILLER                      PIC X(93).
