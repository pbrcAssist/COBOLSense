@@ -0,0 +1,48 @@
+000100****************************************************************
+000200*                                                                *
+000300*  EXCREC    -  FACTORIAL EXCEPTION REPORT RECORD                 *
+000400*                                                                *
+000500*  ONE PHYSICAL RECORD LAYOUT, REDEFINED FOR THE PAGE HEADING,    *
+000600*  COLUMN HEADING AND A DETAIL LINE.  A DETAIL LINE IS WRITTEN    *
+000700*  FOR EVERY WORKLIST RECORD REJECTED BY 2050-VALIDATE-WORKLIST-  *
+000800*  RECORD, CARRYING THE ORIGINAL FIELDS PLUS A REASON CODE SO     *
+000900*  THE BAD RECORD CAN BE TRACED AND CORRECTED.                    *
+001000*                                                                *
+001100*  MODIFICATION HISTORY                                          *
+001200*  ------------------------------------------------------------  *
+001300*  2026-03-16  DEH  ORIGINAL COPYBOOK.                           *
+001400****************************************************************
+001500 01  EXC-RECORD                      PIC X(132).
+001600*
+001700 01  EXC-HEADING-LINE REDEFINES EXC-RECORD.
+001800     05  EXC-HDG-TITLE               PIC X(40).
+001900     05  FILLER                      PIC X(04).
+002000     05  EXC-HDG-DATE-LIT            PIC X(09) VALUE 'RUN DATE '.
+002100     05  EXC-HDG-DATE                PIC 9999/99/99.
+002200     05  FILLER                      PIC X(10).
+002300     05  EXC-HDG-PAGE-LIT            PIC X(05) VALUE 'PAGE '.
+002400     05  EXC-HDG-PAGE                PIC ZZZ9.
+002500     05  FILLER                      PIC X(50).
+002600*
+002700 01  EXC-COLUMN-LINE REDEFINES EXC-RECORD.
+002800     05  FILLER                      PIC X(05).
+002900     05  EXC-COL-N-LIT               PIC X(05) VALUE 'N'.
+003000     05  EXC-COL-MODE-LIT            PIC X(07) VALUE 'MODE'.
+003100     05  EXC-COL-R-LIT               PIC X(05) VALUE 'R'.
+003200     05  EXC-COL-REASON-LIT          PIC X(10) VALUE 'RSN'.
+003300     05  EXC-COL-DESC-LIT            PIC X(40)
+003350         VALUE 'REASON DESCRIPTION'.
+003400     05  FILLER                      PIC X(60).
+003500*
+003600 01  EXC-DETAIL-LINE REDEFINES EXC-RECORD.
+003700     05  FILLER                      PIC X(05).
+003800     05  EXC-DET-N                   PIC X(02).
+003900     05  FILLER                      PIC X(05).
+004000     05  EXC-DET-MODE                PIC X(01).
+004100     05  FILLER                      PIC X(06).
+004200     05  EXC-DET-R                   PIC X(02).
+004300     05  FILLER                      PIC X(08).
+004400     05  EXC-DET-REASON-CODE         PIC X(02).
+004500     05  FILLER                      PIC X(08).
+004600     05  EXC-DET-REASON-TEXT         PIC X(40).
+004700     05  FILLER                      PIC X(53).
