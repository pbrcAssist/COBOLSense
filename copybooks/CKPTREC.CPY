@@ -0,0 +1,17 @@
+000100****************************************************************
+000200*                                                                *
+000300*  CKPTREC   -  FACTORIAL CHECKPOINT/RESTART RECORD               *
+000400*                                                                *
+000500*  ONE RECORD IS WRITTEN EACH TIME A WORKLIST RECORD FINISHES    *
+000600*  PROCESSING.  CKPT-LAST-COUNT IS THE NUMBER OF WORKLIST        *
+000700*  RECORDS READ SO FAR.  ON RESTART, THE LAST RECORD IN THE      *
+000800*  CHECKPOINT FILE TELLS MAIN-LOGIC HOW MANY WORKLIST RECORDS    *
+000900*  TO SKIP BEFORE RESUMING.                                      *
+001000*                                                                *
+001100*  MODIFICATION HISTORY                                          *
+001200*  ------------------------------------------------------------  *
+001300*  2026-02-23  DEH  ORIGINAL COPYBOOK.                           *
+001400****************************************************************
+001500 01  CKPT-RECORD.
+001600     05  CKPT-LAST-COUNT             PIC 9(08).
+001700     05  FILLER                      PIC X(72).
