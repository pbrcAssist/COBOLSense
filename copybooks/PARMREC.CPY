@@ -0,0 +1,18 @@
+000100****************************************************************
+000200*                                                                *
+000300*  PARMREC   -  FACTORIAL RUN CONTROL PARAMETER RECORD            *
+000400*                                                                *
+000500*  ONE RECORD READ ONCE AT STARTUP FROM PARMIN.  LETS OPERATIONS  *
+000600*  TUNE THE ACCEPTABLE N RANGE FOR A GIVEN RUN WITHOUT A CODE     *
+000700*  CHANGE.  IF PARMIN IS MISSING OR EMPTY, MAIN-LOGIC FALLS BACK  *
+000800*  TO THE BUILT-IN DEFAULTS IN FACTORIAL'S WORKING-STORAGE.       *
+000900*                                                                *
+001000*  MODIFICATION HISTORY                                          *
+001100*  ------------------------------------------------------------  *
+001200*  2026-03-09  DEH  ORIGINAL COPYBOOK.                           *
+001300****************************************************************
+001400 01  PARM-RECORD.
+001500     05  PARM-MIN-N                  PIC 9(02).
+001600     05  FILLER                      PIC X(01).
+001700     05  PARM-MAX-N                  PIC 9(02).
+001800     05  FILLER                      PIC X(75).
