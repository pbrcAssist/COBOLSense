@@ -0,0 +1,24 @@
+000100****************************************************************
+000200*                                                                *
+000300*  WORKREC   -  FACTORIAL WORKLIST INPUT RECORD                  *
+000400*                                                                *
+000500*  ONE REQUEST PER RECORD.  WL-N IS THE VALUE TO CALCULATE       *
+000600*  THE FACTORIAL OF.                                             *
+000700*                                                                *
+000800*  MODIFICATION HISTORY                                          *
+000900*  ------------------------------------------------------------  *
+001000*  2026-01-12  DEH  ORIGINAL COPYBOOK.                           *
+001050*  2026-02-16  DEH  ADDED WL-MODE-X AND WL-R-X SO A RECORD CAN    *
+001060*                   REQUEST A COMBINATIONS/PERMUTATIONS (NCR/    *
+001070*                   NPR) CALCULATION ON N AND R INSTEAD OF A      *
+001080*                   PLAIN FACTORIAL OF N.  WL-N-X STAYS IN THE    *
+001090*                   SAME COLUMNS SO OLDER FACTORIAL-ONLY RECORDS  *
+001095*                   STILL READ CORRECTLY.                        *
+001100****************************************************************
+001200 01  WL-RECORD.
+001300     05  WL-N-X                      PIC X(02).
+001310     05  WL-MODE-X                   PIC X(01).
+001320         88  WL-COMBO-MODE                   VALUE 'C'.
+001330         88  WL-FACTORIAL-MODE               VALUE 'F', ' '.
+001340     05  WL-R-X                      PIC X(02).
+001400     05  FILLER                      PIC X(75).
